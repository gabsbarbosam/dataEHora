@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: DTEHRIFC
+      * Purpose:  Layout for DTEHR-INTERFACE-REC, the confirmed
+      *           date/time record DTEHR hands off to other programs.
+      * Used by:  DTEHR (writer). Any job that needs "the date/time
+      *           the operator confirmed" reads DTEHRIFC with this
+      *           same layout.
+      ******************************************************************
+           05  DTEHR-IFC-DIA             PIC 9(02).
+           05  DTEHR-IFC-MES             PIC 9(02).
+           05  DTEHR-IFC-ANO             PIC 9(04).
+           05  DTEHR-IFC-HR              PIC 9(02).
+           05  DTEHR-IFC-MINU            PIC 9(02).
+           05  DTEHR-IFC-TZ-CODIGO       PIC X(03).
+           05  DTEHR-IFC-HR-UTC          PIC 9(02).
+           05  DTEHR-IFC-MINU-UTC        PIC 9(02).
+           05  DTEHR-IFC-DIA-SEMANA      PIC X(13).
+           05  DTEHR-IFC-DIAS-TRANSCORR  PIC S9(06)
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  DTEHR-IFC-DIA-UTIL        PIC X(01).
+           05  DTEHR-IFC-OPERADOR        PIC X(08).
+           05  FILLER                    PIC X(10).
