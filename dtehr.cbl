@@ -3,61 +3,810 @@
       * Date: 18/09/2023
       * Purpose: USUARIO INFORMAR DATA E HORA E MOSTRA A ELE
       * Tectonics: cobc
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 09/08/2026 GB  Valida o dia informado contra o mes/ano real
+      *                (inclusive regra de ano bissexto) em vez de
+      *                aceitar qualquer dia de 1 a 31.
+      * 09/08/2026 GB  Inclui faixa valida para WS-ANO (WS-ANOOK).
+      * 09/08/2026 GB  Grava cada entrada confirmada em log de
+      *                auditoria (DTEHR-LOG) e em interface de saida
+      *                (DTEHR-IFC / copybook DTEHRIFC) para uso por
+      *                outros programas.
+      * 09/08/2026 GB  Acrescenta modo batch, lendo um arquivo de
+      *                transacoes (DTEHR-TRANS) quando o parametro de
+      *                execucao indicar modo 'B'.
+      * 09/08/2026 GB  Calcula dia da semana e dias transcorridos em
+      *                relacao a data do sistema.
+      * 09/08/2026 GB  Acrescenta codigo de fuso horario e conversao
+      *                para UTC.
+      * 09/08/2026 GB  Torna a ordem de exibicao da data configuravel
+      *                via arquivo de parametros (DTEHR-CFG).
+      * 09/08/2026 GB  Acrescenta checkpoint/restart do modo batch
+      *                (DTEHR-CKPT), evitando reprocessar o lote
+      *                inteiro apos um registro invalido.
+      * 09/08/2026 GB  Confere a data confirmada contra o calendario
+      *                de feriados/dias uteis (DTEHR-HOL).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DTEHR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DTEHR-CFG-FILE
+               ASSIGN TO "DTEHRCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CFG.
+
+           SELECT OPTIONAL DTEHR-HOL-FILE
+               ASSIGN TO "DTEHRHOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HOL.
+
+           SELECT OPTIONAL DTEHR-TRANS-FILE
+               ASSIGN TO "DTEHRTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
+           SELECT OPTIONAL DTEHR-CKPT-FILE
+               ASSIGN TO "DTEHRCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT DTEHR-LOG-FILE
+               ASSIGN TO "DTEHRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT DTEHR-IFC-FILE
+               ASSIGN TO "DTEHRIFC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IFC.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DTEHR-CFG-FILE.
+       01  DTEHR-CFG-REC.
+           05  CFG-ORDEM-DATA            PIC X(01).
+           05  CFG-MODO                  PIC X(01).
+           05  FILLER                    PIC X(18).
+
+       FD  DTEHR-HOL-FILE.
+       01  DTEHR-HOL-REC.
+           05  HOL-DIA                   PIC 9(02).
+           05  HOL-MES                   PIC 9(02).
+           05  HOL-ANO                   PIC 9(04).
+           05  HOL-DESCRICAO             PIC X(20).
+
+       FD  DTEHR-TRANS-FILE.
+       01  DTEHR-TRANS-REC.
+           05  TRANS-DIA                 PIC 9(02).
+           05  TRANS-MES                 PIC 9(02).
+           05  TRANS-ANO                 PIC 9(04).
+           05  TRANS-HR                  PIC 9(02).
+           05  TRANS-MINU                PIC 9(02).
+           05  TRANS-TZ-CODE             PIC X(03).
+           05  TRANS-OPERADOR            PIC X(08).
+           05  TRANS-TERMINAL            PIC X(08).
+           05  TRANS-TIPO                PIC X(01).
+
+       FD  DTEHR-CKPT-FILE.
+       01  DTEHR-CKPT-REC.
+           05  CKPT-ULTIMO-SEQ           PIC 9(06).
+           05  CKPT-DATA-SISTEMA         PIC 9(08).
+           05  CKPT-HORA-SISTEMA         PIC 9(08).
+
+       FD  DTEHR-LOG-FILE.
+       01  DTEHR-LOG-REC.
+           05  LOG-DIA                   PIC 9(02).
+           05  LOG-MES                   PIC 9(02).
+           05  LOG-ANO                   PIC 9(04).
+           05  LOG-HR                    PIC 9(02).
+           05  LOG-MINU                  PIC 9(02).
+           05  LOG-TZ-CODE               PIC X(03).
+           05  LOG-OPERADOR              PIC X(08).
+           05  LOG-TERMINAL              PIC X(08).
+           05  LOG-DATA-SISTEMA          PIC 9(08).
+           05  LOG-HORA-SISTEMA          PIC 9(08).
+
+       FD  DTEHR-IFC-FILE.
+       01  DTEHR-INTERFACE-REC.
+           COPY DTEHRIFC.
+
        WORKING-STORAGE SECTION.
 
+      * ----------------------------------------------------------
+      * Campos de entrada (data e hora informados pelo operador)
+      * ----------------------------------------------------------
+       77  WS-HR                   PIC 9(02) VALUE ZEROS.
+           88  WS-HORAOK              VALUES 0 THRU 23.
+       77  WS-MINU                 PIC 9(02) VALUE ZEROS.
+           88  WS-MINUOK              VALUES 0 THRU 59.
+       77  WS-DIA                  PIC 9(02) VALUE ZEROS.
+       77  WS-MES                  PIC 9(02) VALUE ZEROS.
+           88  WS-MESOK               VALUES 1 THRU 12.
+       77  WS-ANO                  PIC 9(04) VALUE ZEROS.
+           88  WS-ANOOK               VALUES 1900 THRU 2100.
+
+       77  WS-TZ-CODE              PIC X(03) VALUE SPACES.
+       77  WS-OPERADOR             PIC X(08) VALUE SPACES.
+       77  WS-TERMINAL             PIC X(08) VALUE SPACES.
+       77  WS-MSG-ERRO             PIC X(20) VALUE SPACES.
+
+      * ----------------------------------------------------------
+      * Chaves (switches) de controle - 88 sob cada byte indicador
+      * ----------------------------------------------------------
+       77  WS-SW-ERRO              PIC X(01) VALUE "N".
+           88  WS-ERRO-VALIDACAO      VALUE "S".
+           88  WS-SEM-ERRO             VALUE "N".
+
+       77  WS-SW-MODO              PIC X(01) VALUE "I".
+           88  WS-MODO-BATCH          VALUE "B".
+           88  WS-MODO-INTERATIVO     VALUE "I".
+
+       77  WS-ORDEM-DATA           PIC X(01) VALUE "D".
+           88  WS-ORDEM-DIA-MES-ANO   VALUE "D".
+           88  WS-ORDEM-MES-DIA-ANO   VALUE "M".
+
+       77  WS-SW-TZ-ACHADO         PIC X(01) VALUE "N".
+           88  WS-TZ-ACHADO           VALUE "S".
+
+       77  WS-SW-DIA-UTIL          PIC X(01) VALUE "S".
+           88  WS-DIA-E-UTIL          VALUE "S".
+           88  WS-DIA-E-NAO-UTIL      VALUE "N".
+
+       77  WS-TRANS-TIPO           PIC X(01) VALUE "F".
+           88  WS-TRANS-REJEITA       VALUE "R".
+           88  WS-TRANS-SINALIZA      VALUE "F".
+
+       77  WS-SW-EOF-TRANS         PIC X(01) VALUE "N".
+           88  WS-EOF-TRANS           VALUE "S".
+
+       77  WS-SW-EOF-HOL           PIC X(01) VALUE "N".
+           88  WS-EOF-HOL             VALUE "S".
+
+      * ----------------------------------------------------------
+      * Status dos arquivos
+      * ----------------------------------------------------------
+       77  WS-FS-CFG               PIC X(02) VALUE "00".
+       77  WS-FS-HOL               PIC X(02) VALUE "00".
+       77  WS-FS-TRANS             PIC X(02) VALUE "00".
+       77  WS-FS-CKPT              PIC X(02) VALUE "00".
+       77  WS-FS-LOG               PIC X(02) VALUE "00".
+       77  WS-FS-IFC               PIC X(02) VALUE "00".
+
+      * ----------------------------------------------------------
+      * Tabela de dias por mes (ajustada para bissexto em fevereiro)
+      * ----------------------------------------------------------
+       01  WS-TABELA-DIAS-MES.
+           05  WS-DIAS-MES          PIC 9(02) OCCURS 12 TIMES
+                                     VALUE ZEROS.
+
+       77  WS-RESTO-4              PIC 9(02) VALUE ZEROS.
+       77  WS-RESTO-100            PIC 9(02) VALUE ZEROS.
+       77  WS-RESTO-400            PIC 9(03) VALUE ZEROS.
+       77  WS-QUOC                 PIC 9(06) VALUE ZEROS.
+
+      * ----------------------------------------------------------
+      * Tabela de nomes dos dias da semana (indice 1 = segunda)
+      * ----------------------------------------------------------
+       01  WS-TABELA-DIAS-SEMANA.
+           05  WS-NOME-DIA-SEMANA   PIC X(13) OCCURS 7 TIMES
+                                     VALUE SPACES.
 
-       77 WS-HR                   PIC 9(02) VALUE ZEROS.
-           88 WS-HORAOK              VALUES 0 THRU 23.
-       77 WS-MINU                 PIC 9(02) VALUE ZEROS.
-           88 WS-MINUOK              VALUES 0 THRU 59.
-       77 WS-DIA                  PIC 9(02) VALUE ZEROS.
-           88 WS-DIAOK               VALUES 1 THRU 31.
-       77 WS-MES                  PIC 9(02) VALUE ZEROS.
-           88 WS-MESOK               VALUES 1 THRU 12.
-       77 WS-ANO                  PIC 9(04) VALUE ZEROS.
+       77  WS-IDX-SEMANA           PIC 9(01) VALUE ZERO COMP.
+       77  WS-DIA-SEMANA-DESC      PIC X(13) VALUE SPACES.
+       77  WS-RESTO-SEMANA         PIC 9(01) VALUE ZERO.
+       77  WS-QUOC-SEMANA          PIC S9(08) VALUE ZERO COMP.
+
+      * ----------------------------------------------------------
+      * Tabela de fusos horarios (codigo / sinal / deslocamento
+      * em minutos ante o UTC)
+      * ----------------------------------------------------------
+       01  WS-FUSOS-CONST.
+           05  FILLER               PIC X(07) VALUE "BRA-180".
+           05  FILLER               PIC X(07) VALUE "NYC-300".
+           05  FILLER               PIC X(07) VALUE "LAX-480".
+           05  FILLER               PIC X(07) VALUE "LON+000".
+           05  FILLER               PIC X(07) VALUE "UTC+000".
+       01  WS-TABELA-FUSOS REDEFINES WS-FUSOS-CONST.
+           05  WS-FUSO-ENTRY        OCCURS 5 TIMES.
+               10  WS-FUSO-CODIGO       PIC X(03).
+               10  WS-FUSO-SINAL        PIC X(01).
+               10  WS-FUSO-OFFSET-MIN   PIC 9(03).
+
+       77  WS-IDX-TZ               PIC 9(02) VALUE ZERO COMP.
+       77  WS-IDX-TZ-ACHADO        PIC 9(02) VALUE ZERO COMP.
+       77  WS-HR-UTC               PIC 9(02) VALUE ZEROS.
+       77  WS-MINU-UTC             PIC 9(02) VALUE ZEROS.
+       77  WS-TOTAL-MIN-LOCAL      PIC 9(04) VALUE ZERO COMP.
+       77  WS-TOTAL-MIN-UTC        PIC S9(05) VALUE ZERO COMP.
+
+      * ----------------------------------------------------------
+      * Calculo de numero juliano (dia da semana / dias transcorridos)
+      * ----------------------------------------------------------
+       77  WS-JDN-CALC-DIA         PIC 9(02) VALUE ZEROS.
+       77  WS-JDN-CALC-MES         PIC 9(02) VALUE ZEROS.
+       77  WS-JDN-CALC-ANO         PIC 9(04) VALUE ZEROS.
+       77  WS-JDN-CALC-A           PIC S9(04) VALUE ZERO COMP.
+       77  WS-JDN-CALC-Y           PIC S9(06) VALUE ZERO COMP.
+       77  WS-JDN-CALC-M           PIC S9(04) VALUE ZERO COMP.
+       77  WS-JDN-T2               PIC S9(08) VALUE ZERO COMP.
+       77  WS-JDN-T3               PIC S9(08) VALUE ZERO COMP.
+       77  WS-JDN-T4               PIC S9(08) VALUE ZERO COMP.
+       77  WS-JDN-T5               PIC S9(08) VALUE ZERO COMP.
+       77  WS-JDN-CALC-RESULT      PIC S9(08) VALUE ZERO COMP.
+
+       77  WS-JDN-INFORMADO        PIC S9(08) VALUE ZERO COMP.
+       77  WS-JDN-SISTEMA          PIC S9(08) VALUE ZERO COMP.
+       77  WS-DIAS-TRANSCORRIDOS   PIC S9(06) VALUE ZERO COMP.
+
+      * ----------------------------------------------------------
+      * Data/hora do sistema
+      * ----------------------------------------------------------
+       01  WS-DATA-SISTEMA-GRP.
+           05  WS-ANO-SISTEMA       PIC 9(04).
+           05  WS-MES-SISTEMA       PIC 9(02).
+           05  WS-DIA-SISTEMA       PIC 9(02).
+       01  WS-DATA-SISTEMA-NUM REDEFINES WS-DATA-SISTEMA-GRP
+                                     PIC 9(08).
+       77  WS-HORA-SISTEMA-8       PIC 9(08) VALUE ZEROS.
+
+       77  WS-DATA-FORMATADA       PIC X(10) VALUE SPACES.
+
+      * ----------------------------------------------------------
+      * Calendario de feriados / dias uteis (carregado em memoria)
+      * ----------------------------------------------------------
+       77  WS-MAX-FERIADOS         PIC 9(03) VALUE 200 COMP.
+       77  WS-QTD-FERIADOS         PIC 9(03) VALUE ZERO COMP.
+       01  WS-TABELA-FERIADOS.
+           05  WS-FERIADO-ENTRY     OCCURS 200 TIMES.
+               10  WS-FERIADO-DIA       PIC 9(02).
+               10  WS-FERIADO-MES       PIC 9(02).
+               10  WS-FERIADO-ANO       PIC 9(04).
+               10  WS-FERIADO-DESC      PIC X(20).
+       77  WS-IDX-FERIADO          PIC 9(03) VALUE ZERO COMP.
+
+      * ----------------------------------------------------------
+      * Controle de lote / checkpoint
+      * ----------------------------------------------------------
+       77  WS-SEQ-ATUAL             PIC 9(06) VALUE ZERO COMP.
+       77  WS-SEQ-CKPT              PIC 9(06) VALUE ZERO COMP.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
 
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT
+           PERFORM 2000-PROCESSA THRU 2000-EXIT
+           PERFORM 9000-FINALIZA THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZA  -  le parametros, carrega tabelas, abre
+      *                     arquivos de entrada e saida
+      ******************************************************************
+       1000-INICIALIZA.
+           PERFORM 1100-LE-CONFIGURACAO THRU 1100-EXIT
+           PERFORM 1200-CARREGA-TABELAS THRU 1200-EXIT
+           PERFORM 1300-CARREGA-FERIADOS THRU 1300-EXIT
+           ACCEPT WS-DATA-SISTEMA-GRP FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA-8 FROM TIME
+           IF WS-MODO-BATCH
+              PERFORM 1400-ABRE-ARQUIVOS-BATCH THRU 1400-EXIT
+           END-IF
+           PERFORM 1500-ABRE-ARQUIVOS-SAIDA THRU 1500-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LE-CONFIGURACAO.
+           MOVE "D" TO WS-ORDEM-DATA
+           MOVE "I" TO WS-SW-MODO
+           OPEN INPUT DTEHR-CFG-FILE
+           IF WS-FS-CFG = "00"
+              READ DTEHR-CFG-FILE
+                 AT END
+                    CONTINUE
+              END-READ
+              IF WS-FS-CFG = "00"
+                 MOVE CFG-ORDEM-DATA TO WS-ORDEM-DATA
+                 MOVE CFG-MODO TO WS-SW-MODO
+              END-IF
+           END-IF
+           CLOSE DTEHR-CFG-FILE.
+       1100-EXIT.
+           EXIT.
+
+       1200-CARREGA-TABELAS.
+           MOVE 31 TO WS-DIAS-MES(1)
+           MOVE 28 TO WS-DIAS-MES(2)
+           MOVE 31 TO WS-DIAS-MES(3)
+           MOVE 30 TO WS-DIAS-MES(4)
+           MOVE 31 TO WS-DIAS-MES(5)
+           MOVE 30 TO WS-DIAS-MES(6)
+           MOVE 31 TO WS-DIAS-MES(7)
+           MOVE 31 TO WS-DIAS-MES(8)
+           MOVE 30 TO WS-DIAS-MES(9)
+           MOVE 31 TO WS-DIAS-MES(10)
+           MOVE 30 TO WS-DIAS-MES(11)
+           MOVE 31 TO WS-DIAS-MES(12)
+           MOVE "SEGUNDA-FEIRA" TO WS-NOME-DIA-SEMANA(1)
+           MOVE "TERCA-FEIRA"   TO WS-NOME-DIA-SEMANA(2)
+           MOVE "QUARTA-FEIRA"  TO WS-NOME-DIA-SEMANA(3)
+           MOVE "QUINTA-FEIRA"  TO WS-NOME-DIA-SEMANA(4)
+           MOVE "SEXTA-FEIRA"   TO WS-NOME-DIA-SEMANA(5)
+           MOVE "SABADO"        TO WS-NOME-DIA-SEMANA(6)
+           MOVE "DOMINGO"       TO WS-NOME-DIA-SEMANA(7).
+       1200-EXIT.
+           EXIT.
+
+       1300-CARREGA-FERIADOS.
+           MOVE ZERO TO WS-QTD-FERIADOS
+           MOVE "N" TO WS-SW-EOF-HOL
+           OPEN INPUT DTEHR-HOL-FILE
+           IF WS-FS-HOL = "00"
+              PERFORM 1310-LE-FERIADO THRU 1310-EXIT
+                 UNTIL WS-EOF-HOL OR WS-QTD-FERIADOS >= WS-MAX-FERIADOS
+              IF NOT WS-EOF-HOL
+                 DISPLAY "AVISO: CALENDARIO DE FERIADOS EXCEDE "
+                         WS-MAX-FERIADOS " REGISTROS - RESTANTE "
+                         "IGNORADO"
+              END-IF
+           END-IF
+           CLOSE DTEHR-HOL-FILE.
+       1300-EXIT.
+           EXIT.
+
+       1310-LE-FERIADO.
+           READ DTEHR-HOL-FILE
+              AT END
+                 MOVE "S" TO WS-SW-EOF-HOL
+              NOT AT END
+                 ADD 1 TO WS-QTD-FERIADOS
+                 MOVE HOL-DIA TO WS-FERIADO-DIA(WS-QTD-FERIADOS)
+                 MOVE HOL-MES TO WS-FERIADO-MES(WS-QTD-FERIADOS)
+                 MOVE HOL-ANO TO WS-FERIADO-ANO(WS-QTD-FERIADOS)
+                 MOVE HOL-DESCRICAO TO WS-FERIADO-DESC(WS-QTD-FERIADOS)
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+       1400-ABRE-ARQUIVOS-BATCH.
+           MOVE ZERO TO WS-SEQ-CKPT
+           OPEN INPUT DTEHR-CKPT-FILE
+           IF WS-FS-CKPT = "00"
+              READ DTEHR-CKPT-FILE
+                 AT END
+                    CONTINUE
+              END-READ
+              IF WS-FS-CKPT = "00"
+                 MOVE CKPT-ULTIMO-SEQ TO WS-SEQ-CKPT
+              END-IF
+           END-IF
+           CLOSE DTEHR-CKPT-FILE
+           MOVE ZERO TO WS-SEQ-ATUAL
+           MOVE "N" TO WS-SW-EOF-TRANS
+           OPEN INPUT DTEHR-TRANS-FILE
+           IF WS-FS-TRANS NOT = "00"
+              DISPLAY "ARQUIVO DE TRANSACOES NAO ENCONTRADO!"
+              MOVE "S" TO WS-SW-EOF-TRANS
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+       1500-ABRE-ARQUIVOS-SAIDA.
+           OPEN EXTEND DTEHR-LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+              OPEN OUTPUT DTEHR-LOG-FILE
+           END-IF
+           OPEN OUTPUT DTEHR-IFC-FILE.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600-ATUALIZA-CHECKPOINT  -  grava o ultimo registro de lote
+      *                              processado com sucesso
+      ******************************************************************
+       1600-ATUALIZA-CHECKPOINT.
+           MOVE WS-SEQ-ATUAL TO WS-SEQ-CKPT
+           OPEN OUTPUT DTEHR-CKPT-FILE
+           IF WS-FS-CKPT(1:1) NOT = "0"
+              DISPLAY "AVISO: FALHA AO ABRIR CHECKPOINT - STATUS "
+                      WS-FS-CKPT
+           END-IF
+           MOVE WS-SEQ-ATUAL TO CKPT-ULTIMO-SEQ
+           MOVE WS-DATA-SISTEMA-NUM TO CKPT-DATA-SISTEMA
+           MOVE WS-HORA-SISTEMA-8 TO CKPT-HORA-SISTEMA
+           WRITE DTEHR-CKPT-REC
+           IF WS-FS-CKPT(1:1) NOT = "0"
+              DISPLAY "AVISO: FALHA AO GRAVAR CHECKPOINT - STATUS "
+                      WS-FS-CKPT
+           END-IF
+           CLOSE DTEHR-CKPT-FILE.
+       1600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSA  -  modo batch ou interativo
+      ******************************************************************
+       2000-PROCESSA.
+           IF WS-MODO-BATCH
+              PERFORM 2100-PROCESSA-TRANSACOES THRU 2100-EXIT
+                 UNTIL WS-EOF-TRANS
+           ELSE
+              PERFORM 2200-PROCESSA-INTERATIVO THRU 2200-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESSA-TRANSACOES.
+           READ DTEHR-TRANS-FILE
+              AT END
+                 MOVE "S" TO WS-SW-EOF-TRANS
+              NOT AT END
+                 ADD 1 TO WS-SEQ-ATUAL
+                 IF WS-SEQ-ATUAL > WS-SEQ-CKPT
+                    PERFORM 2150-PROCESSA-UM-REGISTRO THRU 2150-EXIT
+                 END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
 
+      ******************************************************************
+      * 2150-PROCESSA-UM-REGISTRO  -  valida uma transacao do lote;
+      *       um registro invalido e somente relatado e ignorado, o
+      *       lote continua com o proximo (ver checkpoint/restart)
+      ******************************************************************
+       2150-PROCESSA-UM-REGISTRO.
+           MOVE TRANS-DIA TO WS-DIA
+           MOVE TRANS-MES TO WS-MES
+           MOVE TRANS-ANO TO WS-ANO
+           MOVE TRANS-HR TO WS-HR
+           MOVE TRANS-MINU TO WS-MINU
+           MOVE TRANS-TZ-CODE TO WS-TZ-CODE
+           MOVE TRANS-OPERADOR TO WS-OPERADOR
+           MOVE TRANS-TERMINAL TO WS-TERMINAL
+           MOVE TRANS-TIPO TO WS-TRANS-TIPO
+           PERFORM 3000-VALIDA-ENTRADA THRU 3000-EXIT
+           IF WS-ERRO-VALIDACAO
+              DISPLAY "REGISTRO " WS-SEQ-ATUAL " INVALIDO - "
+                      WS-MSG-ERRO
+           ELSE
+              PERFORM 4000-CALCULA-DERIVADOS THRU 4000-EXIT
+              IF WS-DIA-E-NAO-UTIL AND WS-TRANS-REJEITA
+                 DISPLAY "REGISTRO " WS-SEQ-ATUAL
+                         " REJEITADO - DIA NAO UTIL"
+              ELSE
+                 PERFORM 5000-GRAVA-SAIDAS THRU 5000-EXIT
+                 PERFORM 1600-ATUALIZA-CHECKPOINT THRU 1600-EXIT
+              END-IF
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-PROCESSA-INTERATIVO  -  fluxo original de ACCEPT, agora
+      *       com fuso horario, operador e terminal
+      ******************************************************************
+       2200-PROCESSA-INTERATIVO.
            DISPLAY "INFORME O DIA"
               ACCEPT WS-DIA
-                 IF NOT WS-DIAOK
-                    DISPLAY "DATA INVALIDA!"
-                    STOP RUN
-                 END-IF.
 
            DISPLAY "INFORME O MES"
               ACCEPT WS-MES
-                 IF NOT WS-MESOK
-                    DISPLAY "DATA INVALIDA!"
-                    STOP RUN
-                 END-IF.
 
            DISPLAY "INFORME O ANO"
               ACCEPT WS-ANO
 
-           DISPLAY "INFORME A HORA E OS MINUTOS"
+           DISPLAY "INFORME A HORA"
               ACCEPT WS-HR
-                 IF NOT WS-HORAOK
-                    DISPLAY "HORA INVALIDA!"
-                    STOP RUN
-                 END-IF .
 
            DISPLAY "INFORME OS MINUTOS"
               ACCEPT WS-MINU
-                 IF NOT WS-MINUOK
-                    DISPLAY "HORA INVALIDA!"
-                    STOP RUN
-                 END-IF.
 
-           DISPLAY "VOCE INFORMOU A DATA: "WS-DIA"/"WS-MES"/"WS-ANO
-           " E A HORA: " WS-HR":"WS-MINU
+           DISPLAY "INFORME O CODIGO DO FUSO HORARIO (BRA/NYC/LAX/"
+                   "LON/UTC)"
+              ACCEPT WS-TZ-CODE
+
+           DISPLAY "INFORME O CODIGO DO OPERADOR"
+              ACCEPT WS-OPERADOR
+
+           DISPLAY "INFORME O CODIGO DO TERMINAL"
+              ACCEPT WS-TERMINAL
+
+           MOVE "F" TO WS-TRANS-TIPO
+           PERFORM 3000-VALIDA-ENTRADA THRU 3000-EXIT
+           IF WS-ERRO-VALIDACAO
+              DISPLAY WS-MSG-ERRO
+              PERFORM 9000-FINALIZA THRU 9000-EXIT
+              STOP RUN
+           END-IF
+
+           PERFORM 4000-CALCULA-DERIVADOS THRU 4000-EXIT
+           PERFORM 5000-GRAVA-SAIDAS THRU 5000-EXIT
+           PERFORM 8000-EXIBE-CONFIRMACAO THRU 8000-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDA-ENTRADA  -  valida mes, ano, dia (contra o mes e
+      *       o ano real), hora, minuto e fuso horario informados
+      ******************************************************************
+       3000-VALIDA-ENTRADA.
+           MOVE "N" TO WS-SW-ERRO
+           MOVE SPACES TO WS-MSG-ERRO
+
+           IF NOT WS-MESOK
+              MOVE "S" TO WS-SW-ERRO
+              MOVE "DATA INVALIDA!" TO WS-MSG-ERRO
+              GO TO 3000-EXIT
+           END-IF
+
+           IF NOT WS-ANOOK
+              MOVE "S" TO WS-SW-ERRO
+              MOVE "DATA INVALIDA!" TO WS-MSG-ERRO
+              GO TO 3000-EXIT
+           END-IF
+
+           PERFORM 3100-DETERMINA-BISSEXTO THRU 3100-EXIT
+
+           IF WS-DIA < 1 OR WS-DIA > WS-DIAS-MES(WS-MES)
+              MOVE "S" TO WS-SW-ERRO
+              MOVE "DATA INVALIDA!" TO WS-MSG-ERRO
+              GO TO 3000-EXIT
+           END-IF
+
+           IF NOT WS-HORAOK
+              MOVE "S" TO WS-SW-ERRO
+              MOVE "HORA INVALIDA!" TO WS-MSG-ERRO
+              GO TO 3000-EXIT
+           END-IF
+
+           IF NOT WS-MINUOK
+              MOVE "S" TO WS-SW-ERRO
+              MOVE "HORA INVALIDA!" TO WS-MSG-ERRO
+              GO TO 3000-EXIT
+           END-IF
+
+           PERFORM 3200-VALIDA-FUSO THRU 3200-EXIT
+           IF NOT WS-TZ-ACHADO
+              MOVE "S" TO WS-SW-ERRO
+              MOVE "FUSO INVALIDO!" TO WS-MSG-ERRO
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-DETERMINA-BISSEXTO  -  regra do ano bissexto: divisivel
+      *       por 4 e (nao divisivel por 100 ou divisivel por 400)
+      ******************************************************************
+       3100-DETERMINA-BISSEXTO.
+           DIVIDE WS-ANO BY 4 GIVING WS-QUOC REMAINDER WS-RESTO-4
+           DIVIDE WS-ANO BY 100 GIVING WS-QUOC REMAINDER WS-RESTO-100
+           DIVIDE WS-ANO BY 400 GIVING WS-QUOC REMAINDER WS-RESTO-400
+           IF WS-RESTO-4 = 0 AND (WS-RESTO-100 NOT = 0 OR
+                                   WS-RESTO-400 = 0)
+              MOVE 29 TO WS-DIAS-MES(2)
+           ELSE
+              MOVE 28 TO WS-DIAS-MES(2)
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-VALIDA-FUSO.
+           MOVE "N" TO WS-SW-TZ-ACHADO
+           PERFORM 3210-PROCURA-FUSO THRU 3210-EXIT
+              VARYING WS-IDX-TZ FROM 1 BY 1
+              UNTIL WS-IDX-TZ > 5 OR WS-TZ-ACHADO.
+       3200-EXIT.
+           EXIT.
+
+       3210-PROCURA-FUSO.
+           IF WS-FUSO-CODIGO(WS-IDX-TZ) = WS-TZ-CODE
+              MOVE "S" TO WS-SW-TZ-ACHADO
+              MOVE WS-IDX-TZ TO WS-IDX-TZ-ACHADO
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CALCULA-DERIVADOS  -  dia da semana, dias transcorridos,
+      *       situacao de dia util e hora UTC equivalente
+      ******************************************************************
+       4000-CALCULA-DERIVADOS.
+           MOVE WS-DIA TO WS-JDN-CALC-DIA
+           MOVE WS-MES TO WS-JDN-CALC-MES
+           MOVE WS-ANO TO WS-JDN-CALC-ANO
+           PERFORM 4500-CALCULA-JDN THRU 4500-EXIT
+           MOVE WS-JDN-CALC-RESULT TO WS-JDN-INFORMADO
+
+           MOVE WS-DIA-SISTEMA TO WS-JDN-CALC-DIA
+           MOVE WS-MES-SISTEMA TO WS-JDN-CALC-MES
+           MOVE WS-ANO-SISTEMA TO WS-JDN-CALC-ANO
+           PERFORM 4500-CALCULA-JDN THRU 4500-EXIT
+           MOVE WS-JDN-CALC-RESULT TO WS-JDN-SISTEMA
+
+           COMPUTE WS-DIAS-TRANSCORRIDOS =
+                   WS-JDN-INFORMADO - WS-JDN-SISTEMA
+           IF WS-DIAS-TRANSCORRIDOS < 0
+              MULTIPLY WS-DIAS-TRANSCORRIDOS BY -1
+                 GIVING WS-DIAS-TRANSCORRIDOS
+           END-IF
+
+           DIVIDE WS-JDN-INFORMADO BY 7
+              GIVING WS-QUOC-SEMANA REMAINDER WS-RESTO-SEMANA
+           ADD 1 TO WS-RESTO-SEMANA GIVING WS-IDX-SEMANA
+           MOVE WS-NOME-DIA-SEMANA(WS-IDX-SEMANA) TO WS-DIA-SEMANA-DESC
+
+           PERFORM 6000-VERIFICA-DIA-UTIL THRU 6000-EXIT
+           PERFORM 7000-CONVERTE-UTC THRU 7000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4500-CALCULA-JDN  -  numero juliano do dia (Fliegel/Van
+      *       Flandern) a partir de WS-JDN-CALC-DIA/MES/ANO
+      ******************************************************************
+       4500-CALCULA-JDN.
+           COMPUTE WS-JDN-CALC-A = (14 - WS-JDN-CALC-MES) / 12
+           COMPUTE WS-JDN-CALC-Y =
+                   WS-JDN-CALC-ANO + 4800 - WS-JDN-CALC-A
+           COMPUTE WS-JDN-CALC-M =
+                   WS-JDN-CALC-MES + (12 * WS-JDN-CALC-A) - 3
+           COMPUTE WS-JDN-T2 = ((153 * WS-JDN-CALC-M) + 2) / 5
+           COMPUTE WS-JDN-T3 = WS-JDN-CALC-Y / 4
+           COMPUTE WS-JDN-T4 = WS-JDN-CALC-Y / 100
+           COMPUTE WS-JDN-T5 = WS-JDN-CALC-Y / 400
+           COMPUTE WS-JDN-CALC-RESULT =
+                   WS-JDN-CALC-DIA + WS-JDN-T2 +
+                   (365 * WS-JDN-CALC-Y) + WS-JDN-T3 -
+                   WS-JDN-T4 + WS-JDN-T5 - 32045.
+       4500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-GRAVA-SAIDAS  -  grava o log de auditoria e o registro
+      *       de interface para a entrada confirmada
+      ******************************************************************
+       5000-GRAVA-SAIDAS.
+           MOVE WS-DIA TO LOG-DIA
+           MOVE WS-MES TO LOG-MES
+           MOVE WS-ANO TO LOG-ANO
+           MOVE WS-HR TO LOG-HR
+           MOVE WS-MINU TO LOG-MINU
+           MOVE WS-TZ-CODE TO LOG-TZ-CODE
+           MOVE WS-OPERADOR TO LOG-OPERADOR
+           MOVE WS-TERMINAL TO LOG-TERMINAL
+           MOVE WS-DATA-SISTEMA-NUM TO LOG-DATA-SISTEMA
+           MOVE WS-HORA-SISTEMA-8 TO LOG-HORA-SISTEMA
+           WRITE DTEHR-LOG-REC
+           IF WS-FS-LOG NOT = "00"
+              DISPLAY "AVISO: FALHA AO GRAVAR LOG DE AUDITORIA - "
+                      "STATUS " WS-FS-LOG
+           END-IF
+
+           MOVE SPACES TO DTEHR-INTERFACE-REC
+           MOVE WS-DIA TO DTEHR-IFC-DIA
+           MOVE WS-MES TO DTEHR-IFC-MES
+           MOVE WS-ANO TO DTEHR-IFC-ANO
+           MOVE WS-HR TO DTEHR-IFC-HR
+           MOVE WS-MINU TO DTEHR-IFC-MINU
+           MOVE WS-TZ-CODE TO DTEHR-IFC-TZ-CODIGO
+           MOVE WS-HR-UTC TO DTEHR-IFC-HR-UTC
+           MOVE WS-MINU-UTC TO DTEHR-IFC-MINU-UTC
+           MOVE WS-DIA-SEMANA-DESC TO DTEHR-IFC-DIA-SEMANA
+           MOVE WS-DIAS-TRANSCORRIDOS TO DTEHR-IFC-DIAS-TRANSCORR
+           MOVE WS-SW-DIA-UTIL TO DTEHR-IFC-DIA-UTIL
+           MOVE WS-OPERADOR TO DTEHR-IFC-OPERADOR
+           WRITE DTEHR-INTERFACE-REC
+           IF WS-FS-IFC NOT = "00"
+              DISPLAY "AVISO: FALHA AO GRAVAR REGISTRO DE INTERFACE - "
+                      "STATUS " WS-FS-IFC
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-VERIFICA-DIA-UTIL  -  fim de semana ou feriado cadastrado
+      ******************************************************************
+       6000-VERIFICA-DIA-UTIL.
+           MOVE "S" TO WS-SW-DIA-UTIL
+           IF WS-IDX-SEMANA = 6 OR WS-IDX-SEMANA = 7
+              MOVE "N" TO WS-SW-DIA-UTIL
+           ELSE
+              PERFORM 6100-PROCURA-FERIADO THRU 6100-EXIT
+                 VARYING WS-IDX-FERIADO FROM 1 BY 1
+                 UNTIL WS-IDX-FERIADO > WS-QTD-FERIADOS
+                    OR WS-DIA-E-NAO-UTIL
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       6100-PROCURA-FERIADO.
+           IF WS-FERIADO-DIA(WS-IDX-FERIADO) = WS-DIA AND
+              WS-FERIADO-MES(WS-IDX-FERIADO) = WS-MES AND
+              WS-FERIADO-ANO(WS-IDX-FERIADO) = WS-ANO
+              MOVE "N" TO WS-SW-DIA-UTIL
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-CONVERTE-UTC  -  converte a hora local informada para a
+      *       hora UTC equivalente usando o fuso encontrado em
+      *       3200-VALIDA-FUSO (WS-IDX-TZ-ACHADO)
+      ******************************************************************
+       7000-CONVERTE-UTC.
+           COMPUTE WS-TOTAL-MIN-LOCAL = (WS-HR * 60) + WS-MINU
+           IF WS-FUSO-SINAL(WS-IDX-TZ-ACHADO) = "-"
+              COMPUTE WS-TOTAL-MIN-UTC = WS-TOTAL-MIN-LOCAL +
+                      WS-FUSO-OFFSET-MIN(WS-IDX-TZ-ACHADO)
+           ELSE
+              COMPUTE WS-TOTAL-MIN-UTC = WS-TOTAL-MIN-LOCAL -
+                      WS-FUSO-OFFSET-MIN(WS-IDX-TZ-ACHADO)
+           END-IF
+           IF WS-TOTAL-MIN-UTC < 0
+              ADD 1440 TO WS-TOTAL-MIN-UTC
+           END-IF
+           IF WS-TOTAL-MIN-UTC >= 1440
+              SUBTRACT 1440 FROM WS-TOTAL-MIN-UTC
+           END-IF
+           COMPUTE WS-HR-UTC = WS-TOTAL-MIN-UTC / 60
+           COMPUTE WS-MINU-UTC = WS-TOTAL-MIN-UTC - (WS-HR-UTC * 60).
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-EXIBE-CONFIRMACAO  -  mostra a data na ordem configurada
+      *       (DD/MM/AAAA ou MM/DD/AAAA), hora local e UTC, dia da
+      *       semana, dias transcorridos e alerta de dia nao util
+      ******************************************************************
+       8000-EXIBE-CONFIRMACAO.
+           IF WS-ORDEM-MES-DIA-ANO
+              STRING WS-MES    DELIMITED BY SIZE
+                     "/"       DELIMITED BY SIZE
+                     WS-DIA    DELIMITED BY SIZE
+                     "/"       DELIMITED BY SIZE
+                     WS-ANO    DELIMITED BY SIZE
+                     INTO WS-DATA-FORMATADA
+              END-STRING
+           ELSE
+              STRING WS-DIA    DELIMITED BY SIZE
+                     "/"       DELIMITED BY SIZE
+                     WS-MES    DELIMITED BY SIZE
+                     "/"       DELIMITED BY SIZE
+                     WS-ANO    DELIMITED BY SIZE
+                     INTO WS-DATA-FORMATADA
+              END-STRING
+           END-IF
+
+           DISPLAY "VOCE INFORMOU A DATA: " WS-DATA-FORMATADA
+                   " E A HORA: " WS-HR ":" WS-MINU " (" WS-TZ-CODE ")"
+           DISPLAY "HORA UTC EQUIVALENTE: " WS-HR-UTC ":" WS-MINU-UTC
+           DISPLAY "DIA DA SEMANA: " WS-DIA-SEMANA-DESC
+           DISPLAY "DIAS TRANSCORRIDOS ATE/DESDE HOJE: "
+                   WS-DIAS-TRANSCORRIDOS
+           IF WS-DIA-E-NAO-UTIL
+              DISPLAY "ATENCAO: DATA INFORMADA NAO E DIA UTIL "
+                      "(FIM DE SEMANA OU FERIADO)"
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZA  -  fecha os arquivos abertos
+      ******************************************************************
+       9000-FINALIZA.
+           CLOSE DTEHR-LOG-FILE
+           CLOSE DTEHR-IFC-FILE
+           IF WS-MODO-BATCH
+              CLOSE DTEHR-TRANS-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM DTEHR.
